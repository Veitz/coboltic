@@ -2,8 +2,93 @@
        PROGRAM-ID. NettoBruttoRechner.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAPEL-EINGABE ASSIGN TO "STAPELIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STAPEL-EINGABE-STATUS.
+
+           SELECT STAPEL-AUSGABE ASSIGN TO "STAPELOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STAPEL-AUSGABE-STATUS.
+
+           SELECT PROTOKOLL-DATEI ASSIGN TO "PROTOKOLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PROTOKOLL-STATUS.
+
+           SELECT CHECKPOINT-DATEI ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT CHECKPOINT-NEU-DATEI ASSIGN TO "CHECKPOINT.NEU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-NEU-STATUS.
+
+           SELECT RECHNUNGSDATEI ASSIGN TO "RECHNUNGEN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECHNUNGS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STAPEL-EINGABE.
+       01  STAPEL-EINGABE-SATZ           PIC 9(6)V99.
+
+       FD  STAPEL-AUSGABE.
+       01  STAPEL-AUSGABE-SATZ.
+           05  SA-NETTOPREIS             PIC 9(6)V99.
+           05  SA-TRENNER1               PIC X.
+           05  SA-MWST                   PIC 9(6)V99.
+           05  SA-TRENNER2               PIC X.
+           05  SA-BRUTTOPREIS            PIC 9(6)V99.
+
+       FD  PROTOKOLL-DATEI.
+       01  PROTOKOLL-SATZ.
+           05  PR-DATUM                  PIC 9(8).
+           05  PR-TRENNER1               PIC X.
+           05  PR-ZEIT                   PIC 9(8).
+           05  PR-TRENNER2               PIC X.
+           05  PR-NETTOPREIS             PIC 9(6)V99.
+           05  PR-TRENNER3               PIC X.
+           05  PR-MWST                   PIC 9(6)V99.
+           05  PR-TRENNER4               PIC X.
+           05  PR-BRUTTOPREIS            PIC 9(6)V99.
+
+       FD  CHECKPOINT-DATEI.
+       01  CHECKPOINT-SATZ.
+           05  CP-SATZANZAHL             PIC 9(6).
+           05  CP-TRENNER1               PIC X.
+           05  CP-NETTO-SUMME            PIC 9(10)V99.
+           05  CP-TRENNER2               PIC X.
+           05  CP-MWST-SUMME             PIC 9(10)V99.
+           05  CP-TRENNER3               PIC X.
+           05  CP-BRUTTO-SUMME           PIC 9(10)V99.
+           05  CP-TRENNER4               PIC X.
+           05  CP-RECHNUNGS-NUMMER       PIC 9(8).
+           05  CP-TRENNER5               PIC X.
+           05  CP-STEUER-CODE            PIC X(4).
+           05  CP-TRENNER6               PIC X.
+           05  CP-KUNDENNUMMER           PIC 9(6).
+
+       FD  CHECKPOINT-NEU-DATEI.
+       01  CHECKPOINT-NEU-SATZ.
+           05  CPN-SATZANZAHL            PIC 9(6).
+           05  CPN-TRENNER1              PIC X.
+           05  CPN-NETTO-SUMME           PIC 9(10)V99.
+           05  CPN-TRENNER2              PIC X.
+           05  CPN-MWST-SUMME            PIC 9(10)V99.
+           05  CPN-TRENNER3              PIC X.
+           05  CPN-BRUTTO-SUMME          PIC 9(10)V99.
+           05  CPN-TRENNER4              PIC X.
+           05  CPN-RECHNUNGS-NUMMER      PIC 9(8).
+           05  CPN-TRENNER5              PIC X.
+           05  CPN-STEUER-CODE           PIC X(4).
+           05  CPN-TRENNER6              PIC X.
+           05  CPN-KUNDENNUMMER          PIC 9(6).
+
+       FD  RECHNUNGSDATEI.
+       01  RECHNUNGS-SATZ.
+           COPY "RECHNSATZ.cpy".
+
        WORKING-STORAGE SECTION.
        77 NETTOPREIS        PIC 9(6)V99.
        77 MWST              PIC 9(6)V99 VALUE 0.
@@ -11,11 +96,118 @@
        77 ANTWORT           PIC X VALUE "J".
        77 WEITERMACHEN      PIC X VALUE "J".
 
+       77 MODUS-AUSWAHL     PIC 9 VALUE 0.
+
+       01  STEUERSATZ-TABELLE-WERTE.
+           05  FILLER        PIC X(8) VALUE "DE191900".
+           05  FILLER        PIC X(8) VALUE "DE070700".
+           05  FILLER        PIC X(8) VALUE "AT202000".
+           05  FILLER        PIC X(8) VALUE "CH080810".
+
+       01  STEUERSATZ-TABELLE REDEFINES STEUERSATZ-TABELLE-WERTE.
+           05  STEUERSATZ-EINTRAG OCCURS 4 TIMES
+                                   INDEXED BY ST-IDX.
+               10  ST-CODE       PIC X(4).
+               10  ST-PROZENT    PIC 9(2)V99.
+
+       77 STEUER-CODE        PIC X(4) VALUE "DE19".
+       77 STEUER-GEFUNDEN    PIC X VALUE "N".
+       77 STEUERSATZ-DEZIMAL PIC 9V9999 VALUE 0.19.
+       77 RICHTUNG          PIC 9 VALUE 1.
+
+       77 STAPEL-EINGABE-STATUS   PIC XX VALUE SPACES.
+       77 STAPEL-AUSGABE-STATUS  PIC XX VALUE SPACES.
+       77 STAPEL-DATEIENDE        PIC X VALUE "N".
+
+       77 PROTOKOLL-STATUS  PIC XX VALUE SPACES.
+       77 AKTUELLES-DATUM   PIC 9(8) VALUE 0.
+       77 AKTUELLE-ZEIT     PIC 9(8) VALUE 0.
+
+       77 STAPEL-NETTO-SUMME    PIC 9(10)V99 VALUE 0.
+       77 STAPEL-MWST-SUMME     PIC 9(10)V99 VALUE 0.
+       77 STAPEL-BRUTTO-SUMME   PIC 9(10)V99 VALUE 0.
+       77 STAPEL-SATZANZAHL     PIC 9(6) VALUE 0.
+
+       77 CHECKPOINT-STATUS     PIC XX VALUE SPACES.
+       77 CHECKPOINT-NEU-STATUS PIC XX VALUE SPACES.
+       77 CHECKPOINT-VORHANDEN  PIC X VALUE "N".
+       77 WIEDERHOLUNGS-ZAEHLER PIC 9(6) VALUE 0.
+       77 WIEDERHOLUNGS-INDEX   PIC 9(6) VALUE 0.
+       77 CHECKPOINT-NEU-NAME   PIC X(20) VALUE "CHECKPOINT.NEU".
+       77 CHECKPOINT-ALT-NAME   PIC X(20) VALUE "CHECKPOINT".
+       77 CHECKPOINT-UMBENENNEN-CODE PIC S9(9) COMP-5 VALUE 0.
+
+       77 RECHNUNGS-STATUS      PIC XX VALUE SPACES.
+       77 LETZTE-RECHNUNGS-NUMMER PIC 9(8) VALUE 0.
+       77 EINGEGEBENE-KUNDENNUMMER PIC 9(6) VALUE 0.
+
+       77 EINGABE-PROMPT    PIC X(50) VALUE SPACES.
+       77 EINGABE-PUFFER    PIC X(10) VALUE SPACES.
+       77 BETRAG-WERT       PIC 9(6)V99 VALUE 0.
+       77 EINGABE-GUELTIG   PIC X VALUE "N".
+       77 ZEICHEN-POS       PIC 9(02) VALUE 0.
+       77 ZEICHEN           PIC X VALUE SPACE.
+       77 PUNKT-GEFUNDEN    PIC X VALUE "N".
+       77 VORKOMMA-ANZAHL   PIC 9(02) VALUE 0.
+       77 NACHKOMMA-ANZAHL  PIC 9(02) VALUE 0.
+       77 FORMAT-FEHLER     PIC X VALUE "N".
+       77 LEERZEICHEN-NACH-ZIFFER PIC X VALUE "N".
+
        PROCEDURE DIVISION.
 
        HAUPTPROGRAMM.
-           DISPLAY "MERKE: Du kannst maximal 6 stellige Zahlenwerte " 
+           PERFORM PROTOKOLL-OEFFNEN.
+           PERFORM RECHNUNGSDATEI-OEFFNEN.
+
+           DISPLAY "MERKE: Du kannst maximal 6 stellige Zahlenwerte "
                    "mit 2 Nachkommastellen verwenden!"
+           DISPLAY "1 - Einzelberechnung am Bildschirm"
+           DISPLAY "2 - Stapelverarbeitung aus Datei"
+           DISPLAY "Auswahl (1/2): "
+           ACCEPT MODUS-AUSWAHL
+
+           IF MODUS-AUSWAHL = 2
+               PERFORM STAPELVERARBEITUNG THRU STAPELVERARBEITUNG-EXIT
+           ELSE
+               PERFORM INTERAKTIVE-SCHLEIFE
+           END-IF.
+
+           CLOSE PROTOKOLL-DATEI.
+           CLOSE RECHNUNGSDATEI.
+           DISPLAY "Programm beendet. Auf Wiedersehen!".
+           STOP RUN.
+
+       PROTOKOLL-OEFFNEN.
+           OPEN EXTEND PROTOKOLL-DATEI.
+           IF PROTOKOLL-STATUS = "35"
+               OPEN OUTPUT PROTOKOLL-DATEI
+           END-IF.
+
+       RECHNUNGSDATEI-OEFFNEN.
+           PERFORM RECHNUNGSNUMMER-ERMITTELN.
+           OPEN EXTEND RECHNUNGSDATEI.
+           IF RECHNUNGS-STATUS = "35"
+               OPEN OUTPUT RECHNUNGSDATEI
+           END-IF.
+
+       RECHNUNGSNUMMER-ERMITTELN.
+           MOVE 0 TO LETZTE-RECHNUNGS-NUMMER.
+           OPEN INPUT RECHNUNGSDATEI.
+           IF RECHNUNGS-STATUS = "00"
+               PERFORM RECHNUNGSSATZ-LESEN
+                   UNTIL RECHNUNGS-STATUS NOT = "00"
+               CLOSE RECHNUNGSDATEI
+           END-IF.
+
+       RECHNUNGSSATZ-LESEN.
+           READ RECHNUNGSDATEI
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RECHNUNGSNUMMER TO LETZTE-RECHNUNGS-NUMMER
+           END-READ.
+
+       INTERAKTIVE-SCHLEIFE.
            PERFORM UNTIL WEITERMACHEN = "N"
                PERFORM BERECHNUNG
                DISPLAY "Neue Berechnung? (J/N): "
@@ -29,18 +221,391 @@
                END-IF
            END-PERFORM.
 
-           DISPLAY "Programm beendet. Auf Wiedersehen!".
-           STOP RUN.
-
        BERECHNUNG.
-           DISPLAY "Gib den Nettopreis ein (z. B. 123456.78): ".
-           ACCEPT NETTOPREIS.
+           PERFORM RICHTUNG-AUSWAEHLEN.
+           PERFORM STEUERSATZ-AUSWAEHLEN.
+           PERFORM KUNDENNUMMER-EINLESEN.
+
+           IF RICHTUNG = 2
+               MOVE "Gib den Bruttopreis ein (z. B. 123456.78): "
+                   TO EINGABE-PROMPT
+               PERFORM BETRAG-EINLESEN
+               MOVE BETRAG-WERT TO BRUTTOPREIS
+               COMPUTE NETTOPREIS ROUNDED =
+                   BRUTTOPREIS / (1 + STEUERSATZ-DEZIMAL)
+               COMPUTE MWST ROUNDED = BRUTTOPREIS - NETTOPREIS
+           ELSE
+               MOVE "Gib den Nettopreis ein (z. B. 123456.78): "
+                   TO EINGABE-PROMPT
+               PERFORM BETRAG-EINLESEN
+               MOVE BETRAG-WERT TO NETTOPREIS
+               COMPUTE MWST ROUNDED = NETTOPREIS * STEUERSATZ-DEZIMAL
+               COMPUTE BRUTTOPREIS ROUNDED = NETTOPREIS + MWST
+           END-IF.
 
-           COMPUTE MWST = NETTOPREIS * 0.19.
-           COMPUTE BRUTTOPREIS = NETTOPREIS + MWST.
+           PERFORM ERGEBNIS-ANZEIGEN.
+           PERFORM PROTOKOLL-SCHREIBEN.
+           PERFORM RECHNUNG-SCHREIBEN.
 
+       KUNDENNUMMER-EINLESEN.
+           DISPLAY "Kundennummer eingeben: ".
+           ACCEPT EINGEGEBENE-KUNDENNUMMER.
+
+       RICHTUNG-AUSWAEHLEN.
+           DISPLAY "1 - Netto -> Brutto".
+           DISPLAY "2 - Brutto -> Netto".
+           DISPLAY "Richtung waehlen (1/2): ".
+           ACCEPT RICHTUNG.
+
+       ERGEBNIS-ANZEIGEN.
            DISPLAY "-------------------------------".
            DISPLAY "Nettopreis  : " NETTOPREIS.
-           DISPLAY "MwSt 19%    : " MWST.
+           DISPLAY "MwSt        : " MWST.
            DISPLAY "Bruttopreis : " BRUTTOPREIS.
            DISPLAY "-------------------------------".
+
+       STEUERSATZ-AUSWAEHLEN.
+           DISPLAY "DE19 - Deutschland Regelsteuersatz (19%)".
+           DISPLAY "DE07 - Deutschland ermaessigt (7%)".
+           DISPLAY "AT20 - Oesterreich Normalsteuersatz (20%)".
+           DISPLAY "CH08 - Schweiz Normalsatz (8.1%)".
+           DISPLAY "Steuersatz-Code eingeben: ".
+           ACCEPT STEUER-CODE.
+           INSPECT STEUER-CODE CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                               TO         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           PERFORM STEUERSATZ-SUCHEN.
+           IF STEUER-GEFUNDEN = "N"
+               DISPLAY "Unbekannter Code - es gilt DE19 (19%)."
+               MOVE "DE19" TO STEUER-CODE
+               PERFORM STEUERSATZ-SUCHEN
+           END-IF.
+
+       STEUERSATZ-SUCHEN.
+           MOVE "N" TO STEUER-GEFUNDEN.
+           SET ST-IDX TO 1.
+           SEARCH STEUERSATZ-EINTRAG
+               AT END
+                   CONTINUE
+               WHEN ST-CODE (ST-IDX) = STEUER-CODE
+                   MOVE "J" TO STEUER-GEFUNDEN
+                   COMPUTE STEUERSATZ-DEZIMAL =
+                       ST-PROZENT (ST-IDX) / 100
+           END-SEARCH.
+
+       PROTOKOLL-SCHREIBEN.
+           ACCEPT AKTUELLES-DATUM FROM DATE YYYYMMDD.
+           ACCEPT AKTUELLE-ZEIT FROM TIME.
+
+           MOVE AKTUELLES-DATUM TO PR-DATUM.
+           MOVE SPACE TO PR-TRENNER1.
+           MOVE AKTUELLE-ZEIT TO PR-ZEIT.
+           MOVE SPACE TO PR-TRENNER2.
+           MOVE NETTOPREIS TO PR-NETTOPREIS.
+           MOVE SPACE TO PR-TRENNER3.
+           MOVE MWST TO PR-MWST.
+           MOVE SPACE TO PR-TRENNER4.
+           MOVE BRUTTOPREIS TO PR-BRUTTOPREIS.
+           WRITE PROTOKOLL-SATZ.
+           IF PROTOKOLL-STATUS NOT = "00"
+               DISPLAY "Fehler beim Schreiben von PROTOKOLL (Status "
+                       PROTOKOLL-STATUS ")."
+               STOP RUN
+           END-IF.
+
+       RECHNUNG-SCHREIBEN.
+           ADD 1 TO LETZTE-RECHNUNGS-NUMMER.
+           MOVE LETZTE-RECHNUNGS-NUMMER TO RECHNUNGSNUMMER.
+           MOVE EINGEGEBENE-KUNDENNUMMER TO KUNDENNUMMER.
+           MOVE AKTUELLES-DATUM TO RECHNUNGSDATUM.
+           MOVE NETTOPREIS TO RECHN-NETTOPREIS.
+           MOVE MWST TO RECHN-MWST.
+           MOVE BRUTTOPREIS TO RECHN-BRUTTOPREIS.
+           WRITE RECHNUNGS-SATZ.
+           IF RECHNUNGS-STATUS NOT = "00"
+               DISPLAY "Fehler beim Schreiben von RECHNUNGEN (Status "
+                       RECHNUNGS-STATUS ")."
+               STOP RUN
+           END-IF.
+
+       BETRAG-EINLESEN.
+           MOVE "N" TO EINGABE-GUELTIG.
+           PERFORM BETRAG-VERSUCHEN UNTIL EINGABE-GUELTIG = "J".
+
+       BETRAG-VERSUCHEN.
+           DISPLAY EINGABE-PROMPT.
+           ACCEPT EINGABE-PUFFER.
+
+           MOVE "N" TO PUNKT-GEFUNDEN.
+           MOVE "N" TO FORMAT-FEHLER.
+           MOVE "N" TO LEERZEICHEN-NACH-ZIFFER.
+           MOVE 0 TO VORKOMMA-ANZAHL.
+           MOVE 0 TO NACHKOMMA-ANZAHL.
+           PERFORM EINGABE-ZEICHEN-PRUEFEN
+               VARYING ZEICHEN-POS FROM 1 BY 1
+               UNTIL ZEICHEN-POS > 10.
+
+           IF FORMAT-FEHLER = "J"
+                   OR VORKOMMA-ANZAHL = 0
+                   OR VORKOMMA-ANZAHL > 6
+                   OR NACHKOMMA-ANZAHL > 2
+               DISPLAY "Ungueltige Eingabe - bitte eine Zahl mit max. "
+                       "6 Vor- und 2 Nachkommastellen eingeben."
+           ELSE
+               COMPUTE BETRAG-WERT = FUNCTION NUMVAL(EINGABE-PUFFER)
+               MOVE "J" TO EINGABE-GUELTIG
+           END-IF.
+
+       EINGABE-ZEICHEN-PRUEFEN.
+           MOVE EINGABE-PUFFER(ZEICHEN-POS:1) TO ZEICHEN.
+           EVALUATE TRUE
+               WHEN ZEICHEN = SPACE
+                   IF VORKOMMA-ANZAHL > 0 OR NACHKOMMA-ANZAHL > 0
+                       MOVE "J" TO LEERZEICHEN-NACH-ZIFFER
+                   END-IF
+               WHEN ZEICHEN = "."
+                   IF LEERZEICHEN-NACH-ZIFFER = "J"
+                       MOVE "J" TO FORMAT-FEHLER
+                   END-IF
+                   IF PUNKT-GEFUNDEN = "J"
+                       MOVE "J" TO FORMAT-FEHLER
+                   ELSE
+                       MOVE "J" TO PUNKT-GEFUNDEN
+                   END-IF
+               WHEN ZEICHEN >= "0" AND ZEICHEN <= "9"
+                   IF LEERZEICHEN-NACH-ZIFFER = "J"
+                       MOVE "J" TO FORMAT-FEHLER
+                   END-IF
+                   IF PUNKT-GEFUNDEN = "J"
+                       ADD 1 TO NACHKOMMA-ANZAHL
+                   ELSE
+                       ADD 1 TO VORKOMMA-ANZAHL
+                   END-IF
+               WHEN OTHER
+                   MOVE "J" TO FORMAT-FEHLER
+           END-EVALUATE.
+
+       STAPELVERARBEITUNG.
+           PERFORM CHECKPOINT-LESEN.
+
+           IF CHECKPOINT-VORHANDEN = "N"
+               PERFORM STEUERSATZ-AUSWAEHLEN
+               PERFORM KUNDENNUMMER-EINLESEN
+               MOVE 0 TO STAPEL-NETTO-SUMME
+               MOVE 0 TO STAPEL-MWST-SUMME
+               MOVE 0 TO STAPEL-BRUTTO-SUMME
+               MOVE 0 TO STAPEL-SATZANZAHL
+           ELSE
+               DISPLAY "Unterbrochener Lauf erkannt - Fortsetzung ab "
+                       "Satz " STAPEL-SATZANZAHL
+               DISPLAY "Es gelten unveraendert Steuersatz-Code "
+                       STEUER-CODE " und Kundennummer "
+                       EINGEGEBENE-KUNDENNUMMER
+                       " aus dem unterbrochenen Lauf."
+               PERFORM STEUERSATZ-SUCHEN
+           END-IF.
+
+           OPEN INPUT STAPEL-EINGABE.
+           IF STAPEL-EINGABE-STATUS NOT = "00"
+               DISPLAY "Eingabedatei STAPELIN konnte nicht geoeffnet "
+                       "werden (Status " STAPEL-EINGABE-STATUS ")."
+               GO TO STAPELVERARBEITUNG-EXIT
+           END-IF.
+
+           IF CHECKPOINT-VORHANDEN = "J"
+               OPEN EXTEND STAPEL-AUSGABE
+               IF STAPEL-AUSGABE-STATUS = "35"
+                   OPEN OUTPUT STAPEL-AUSGABE
+               END-IF
+           ELSE
+               OPEN OUTPUT STAPEL-AUSGABE
+           END-IF.
+           IF STAPEL-AUSGABE-STATUS NOT = "00"
+               DISPLAY "Ausgabedatei STAPELOUT konnte nicht geoeffnet "
+                       "werden (Status " STAPEL-AUSGABE-STATUS ")."
+               CLOSE STAPEL-EINGABE
+               GO TO STAPELVERARBEITUNG-EXIT
+           END-IF.
+
+           MOVE "N" TO STAPEL-DATEIENDE.
+           IF CHECKPOINT-VORHANDEN = "J"
+               MOVE STAPEL-SATZANZAHL TO WIEDERHOLUNGS-ZAEHLER
+               PERFORM STAPELSATZ-LESEN
+                   VARYING WIEDERHOLUNGS-INDEX FROM 1 BY 1
+                   UNTIL WIEDERHOLUNGS-INDEX > WIEDERHOLUNGS-ZAEHLER
+                       OR STAPEL-DATEIENDE = "J"
+           END-IF.
+
+           PERFORM STAPELSATZ-LESEN.
+           PERFORM STAPELSATZ-VERARBEITEN
+               UNTIL STAPEL-DATEIENDE = "J".
+
+           CLOSE STAPEL-EINGABE.
+           CLOSE STAPEL-AUSGABE.
+
+           PERFORM CHECKPOINT-LOESCHEN.
+           PERFORM STAPEL-SUMME-ANZEIGEN.
+
+       STAPELVERARBEITUNG-EXIT.
+           EXIT.
+
+       AUSGABEDATEIEN-SYNCHRONISIEREN.
+           CLOSE STAPEL-AUSGABE.
+           OPEN EXTEND STAPEL-AUSGABE.
+           IF STAPEL-AUSGABE-STATUS NOT = "00"
+               DISPLAY "Fehler bei STAPELOUT-Sync (Status "
+                       STAPEL-AUSGABE-STATUS ")."
+               STOP RUN
+           END-IF.
+
+           CLOSE PROTOKOLL-DATEI.
+           OPEN EXTEND PROTOKOLL-DATEI.
+           IF PROTOKOLL-STATUS NOT = "00"
+               DISPLAY "Fehler bei PROTOKOLL-Sync (Status "
+                       PROTOKOLL-STATUS ")."
+               STOP RUN
+           END-IF.
+
+           CLOSE RECHNUNGSDATEI.
+           OPEN EXTEND RECHNUNGSDATEI.
+           IF RECHNUNGS-STATUS NOT = "00"
+               DISPLAY "Fehler bei RECHNUNGEN-Sync (Status "
+                       RECHNUNGS-STATUS ")."
+               STOP RUN
+           END-IF.
+
+       CHECKPOINT-LESEN.
+           MOVE "N" TO CHECKPOINT-VORHANDEN.
+           OPEN INPUT CHECKPOINT-DATEI.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-DATEI
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-DATEI
+               IF CP-SATZANZAHL > 0
+                   MOVE "J" TO CHECKPOINT-VORHANDEN
+                   MOVE CP-SATZANZAHL TO STAPEL-SATZANZAHL
+                   MOVE CP-NETTO-SUMME TO STAPEL-NETTO-SUMME
+                   MOVE CP-MWST-SUMME TO STAPEL-MWST-SUMME
+                   MOVE CP-BRUTTO-SUMME TO STAPEL-BRUTTO-SUMME
+                   MOVE CP-RECHNUNGS-NUMMER TO LETZTE-RECHNUNGS-NUMMER
+                   MOVE CP-STEUER-CODE TO STEUER-CODE
+                   MOVE CP-KUNDENNUMMER TO EINGEGEBENE-KUNDENNUMMER
+               END-IF
+           END-IF.
+
+       CHECKPOINT-SCHREIBEN.
+           MOVE STAPEL-SATZANZAHL TO CP-SATZANZAHL.
+           MOVE SPACE TO CP-TRENNER1.
+           MOVE STAPEL-NETTO-SUMME TO CP-NETTO-SUMME.
+           MOVE SPACE TO CP-TRENNER2.
+           MOVE STAPEL-MWST-SUMME TO CP-MWST-SUMME.
+           MOVE SPACE TO CP-TRENNER3.
+           MOVE STAPEL-BRUTTO-SUMME TO CP-BRUTTO-SUMME.
+           MOVE SPACE TO CP-TRENNER4.
+           MOVE LETZTE-RECHNUNGS-NUMMER TO CP-RECHNUNGS-NUMMER.
+           MOVE SPACE TO CP-TRENNER5.
+           MOVE STEUER-CODE TO CP-STEUER-CODE.
+           MOVE SPACE TO CP-TRENNER6.
+           MOVE EINGEGEBENE-KUNDENNUMMER TO CP-KUNDENNUMMER.
+           PERFORM CHECKPOINT-DATEI-ERSETZEN.
+
+       CHECKPOINT-LOESCHEN.
+           MOVE 0 TO CP-SATZANZAHL.
+           MOVE SPACE TO CP-TRENNER1.
+           MOVE 0 TO CP-NETTO-SUMME.
+           MOVE SPACE TO CP-TRENNER2.
+           MOVE 0 TO CP-MWST-SUMME.
+           MOVE SPACE TO CP-TRENNER3.
+           MOVE 0 TO CP-BRUTTO-SUMME.
+           MOVE SPACE TO CP-TRENNER4.
+           MOVE 0 TO CP-RECHNUNGS-NUMMER.
+           MOVE SPACE TO CP-TRENNER5.
+           MOVE SPACE TO CP-STEUER-CODE.
+           MOVE SPACE TO CP-TRENNER6.
+           MOVE 0 TO CP-KUNDENNUMMER.
+           PERFORM CHECKPOINT-DATEI-ERSETZEN.
+
+       CHECKPOINT-DATEI-ERSETZEN.
+           MOVE CP-SATZANZAHL TO CPN-SATZANZAHL.
+           MOVE CP-TRENNER1 TO CPN-TRENNER1.
+           MOVE CP-NETTO-SUMME TO CPN-NETTO-SUMME.
+           MOVE CP-TRENNER2 TO CPN-TRENNER2.
+           MOVE CP-MWST-SUMME TO CPN-MWST-SUMME.
+           MOVE CP-TRENNER3 TO CPN-TRENNER3.
+           MOVE CP-BRUTTO-SUMME TO CPN-BRUTTO-SUMME.
+           MOVE CP-TRENNER4 TO CPN-TRENNER4.
+           MOVE CP-RECHNUNGS-NUMMER TO CPN-RECHNUNGS-NUMMER.
+           MOVE CP-TRENNER5 TO CPN-TRENNER5.
+           MOVE CP-STEUER-CODE TO CPN-STEUER-CODE.
+           MOVE CP-TRENNER6 TO CPN-TRENNER6.
+           MOVE CP-KUNDENNUMMER TO CPN-KUNDENNUMMER.
+
+           OPEN OUTPUT CHECKPOINT-NEU-DATEI.
+           IF CHECKPOINT-NEU-STATUS NOT = "00"
+               DISPLAY "Fehler beim Anlegen von CHECKPOINT.NEU (Status "
+                       CHECKPOINT-NEU-STATUS ")."
+               STOP RUN
+           END-IF.
+           WRITE CHECKPOINT-NEU-SATZ.
+           IF CHECKPOINT-NEU-STATUS NOT = "00"
+               DISPLAY "Fehler Schreiben CHECKPOINT.NEU (Status "
+                       CHECKPOINT-NEU-STATUS ")."
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-NEU-DATEI.
+
+           CALL "CBL_RENAME_FILE" USING CHECKPOINT-NEU-NAME
+                   CHECKPOINT-ALT-NAME
+               RETURNING CHECKPOINT-UMBENENNEN-CODE
+           IF CHECKPOINT-UMBENENNEN-CODE NOT = 0
+               DISPLAY "Fehler beim Ersetzen von CHECKPOINT (Code "
+                       CHECKPOINT-UMBENENNEN-CODE ")."
+               STOP RUN
+           END-IF.
+
+       STAPEL-SUMME-ANZEIGEN.
+           DISPLAY "=== Tagesabschluss Stapelverarbeitung ===".
+           DISPLAY "Anzahl Saetze        : " STAPEL-SATZANZAHL.
+           DISPLAY "Summe Nettopreis     : " STAPEL-NETTO-SUMME.
+           DISPLAY "Summe MwSt           : " STAPEL-MWST-SUMME.
+           DISPLAY "Summe Bruttopreis    : " STAPEL-BRUTTO-SUMME.
+           DISPLAY "==========================================".
+
+       STAPELSATZ-LESEN.
+           READ STAPEL-EINGABE
+               AT END
+                   MOVE "J" TO STAPEL-DATEIENDE
+           END-READ.
+
+       STAPELSATZ-VERARBEITEN.
+           MOVE STAPEL-EINGABE-SATZ TO NETTOPREIS.
+
+           COMPUTE MWST ROUNDED = NETTOPREIS * STEUERSATZ-DEZIMAL.
+           COMPUTE BRUTTOPREIS ROUNDED = NETTOPREIS + MWST.
+
+           MOVE NETTOPREIS TO SA-NETTOPREIS.
+           MOVE SPACE TO SA-TRENNER1.
+           MOVE MWST TO SA-MWST.
+           MOVE SPACE TO SA-TRENNER2.
+           MOVE BRUTTOPREIS TO SA-BRUTTOPREIS.
+           WRITE STAPEL-AUSGABE-SATZ.
+           IF STAPEL-AUSGABE-STATUS NOT = "00"
+               DISPLAY "Fehler beim Schreiben von STAPELOUT (Status "
+                       STAPEL-AUSGABE-STATUS ")."
+               STOP RUN
+           END-IF.
+
+           PERFORM PROTOKOLL-SCHREIBEN.
+           PERFORM RECHNUNG-SCHREIBEN.
+
+           ADD NETTOPREIS TO STAPEL-NETTO-SUMME.
+           ADD MWST TO STAPEL-MWST-SUMME.
+           ADD BRUTTOPREIS TO STAPEL-BRUTTO-SUMME.
+           ADD 1 TO STAPEL-SATZANZAHL.
+
+           PERFORM AUSGABEDATEIEN-SYNCHRONISIEREN.
+           PERFORM CHECKPOINT-SCHREIBEN.
+
+           PERFORM STAPELSATZ-LESEN.
