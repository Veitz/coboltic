@@ -0,0 +1,9 @@
+      *    Satzlayout fuer den Rechnungs-/Abrechnungssatz, der an die
+      *    nachgelagerte Debitorenbuchhaltung uebergeben wird.
+           05  RECHNUNGSNUMMER           PIC 9(08).
+           05  KUNDENNUMMER              PIC 9(06).
+           05  RECHNUNGSDATUM            PIC 9(08).
+           05  RECHNUNGSBETRAEGE.
+               10  RECHN-NETTOPREIS      PIC 9(06)V99.
+               10  RECHN-MWST            PIC 9(06)V99.
+               10  RECHN-BRUTTOPREIS     PIC 9(06)V99.
